@@ -0,0 +1,20 @@
+      *****************************************************
+      * RPTHDR - shared print-file header/detail/footer layout
+      * for batch programs that produce a self-identifying
+      * archived report instead of a bare DISPLAY value.
+      *****************************************************
+       01 RPT-HEADER-RECORD.
+           05 RPT-HDR-TITLE      PIC X(30)
+                                  VALUE "EULER PROJECT BATCH REPORT".
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-HDR-PROGRAM    PIC X(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-HDR-RUN-DATE   PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-HDR-PARM       PIC X(20).
+       01 RPT-DETAIL-RECORD.
+           05 RPT-DTL-TEXT       PIC X(72).
+       01 RPT-FOOTER-RECORD.
+           05 RPT-FTR-TITLE      PIC X(30) VALUE "END OF REPORT".
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RPT-FTR-PROGRAM    PIC X(08).
