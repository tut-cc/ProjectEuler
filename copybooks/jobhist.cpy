@@ -0,0 +1,10 @@
+      *****************************************************
+      * JOBHIST - job history record layout, shared by any
+      * driver program that logs a batch run's identity and
+      * result to the JOBHIST-FILE.
+      *****************************************************
+       01 JOBHIST-RECORD.
+           05 JH-JOB-NAME    PIC X(08).
+           05 JH-RUN-DATE    PIC 9(08).
+           05 JH-RUN-TIME    PIC 9(06).
+           05 JH-RESULT      PIC 9(18).
