@@ -0,0 +1,11 @@
+      *****************************************************
+      * EXCPLOG - exception-log record layout, shared by any
+      * program that rejects an out-of-range run-time
+      * parameter instead of aborting or running with it.
+      *****************************************************
+       01 EXCP-RECORD.
+           05 EXCP-JOB-NAME   PIC X(08).
+           05 EXCP-RUN-DATE   PIC 9(08).
+           05 EXCP-RUN-TIME   PIC 9(06).
+           05 EXCP-PARM       PIC X(20).
+           05 EXCP-REASON     PIC X(40).
