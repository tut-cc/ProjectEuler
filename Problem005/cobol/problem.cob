@@ -1,8 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROBLEM005.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT P005-OUTPUT-FILE ASSIGN TO "P005OUT.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY P5-KEY
+               FILE STATUS WS-P5OUT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "P005RPT.PRT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD P005-OUTPUT-FILE.
+       01 P005-OUTPUT-RECORD.
+           05 P5-KEY.
+               10 P5-RUN-DATE    PIC 9(08).
+               10 P5-RUN-TIME    PIC 9(06).
+           05 P5-UPPER-BOUND     PIC 9(16).
+           05 P5-LCD-RESULT      PIC 9(16).
+           05 P5-STATUS          PIC X(01).
+             88 P5-STATUS-OK         VALUE "O".
+             88 P5-STATUS-OVERFLOW   VALUE "E".
+
+       FD PRINT-FILE.
+       COPY "rpthdr.cpy".
+
+       FD EXCEPTION-LOG-FILE.
+       COPY "excplog.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-PARM-CARD    PIC X(40).
+       01 WS-BOUND-TOKEN  PIC X(20).
+       01 WS-TRACE-TOKEN  PIC X(20).
+       01 WS-UPPER-BOUND  PIC 9(16).
+       01 WS-TRACE-SW     PIC 9 VALUE 0.
+         88 TRACE-MODE        VALUE 1.
        01 I          PIC 9(16).
        01 M          PIC 9(16).
        01 N          PIC 9(16).
@@ -10,9 +48,72 @@
        01 DUMMY      PIC 9(16).
        01 LCD        PIC 9(16) VALUE 1.
        01 DISPRESULT PIC ZZZZZZZZZZZZZZZ9.
+       01 WS-OVERFLOW-SW  PIC 9 VALUE 0.
+         88 LCD-OVERFLOW      VALUE 1.
+       01 XFER-RESULT-005 PIC 9(16) EXTERNAL VALUE 0.
+       01 WS-P5OUT-STATUS PIC X(02).
+       01 WS-CURRENT-DT.
+           05 WS-CURR-DATE   PIC 9(08).
+           05 WS-CURR-TIME   PIC 9(06).
+           05 FILLER         PIC X(07).
+       01 WS-EXCP-STATUS   PIC X(02).
+       01 WS-BOUND-SIGNED  PIC S9(16).
+       01 WS-MAX-BOUND     PIC 9(16) VALUE 1000.
+       01 WS-VALID-SW      PIC 9 VALUE 1.
+         88 VALID-PARM         VALUE 1.
+       01 WS-REJECT-REASON PIC X(40).
 
        PROCEDURE DIVISION.
-         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
+       MAIN-PARA.
+      *    PARM/control-card equivalent: upper bound for the LCM
+      *    sweep, optionally followed by DETAIL to trace each
+      *    iteration's Euclidean result and running LCD. Blank input
+      *    keeps the historical bound of 20 with no trace.
+         ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+         UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACE
+             INTO WS-BOUND-TOKEN WS-TRACE-TOKEN
+         END-UNSTRING
+
+         IF WS-BOUND-TOKEN = SPACES OR WS-BOUND-TOKEN = LOW-VALUES
+           MOVE 20 TO WS-UPPER-BOUND
+         ELSE
+           COMPUTE WS-BOUND-SIGNED = FUNCTION NUMVAL(WS-BOUND-TOKEN)
+             ON SIZE ERROR
+               MOVE 0 TO WS-VALID-SW
+               MOVE "BOUND EXCEEDS MAXIMUM ALLOWED" TO WS-REJECT-REASON
+           END-COMPUTE
+           IF VALID-PARM
+             IF WS-BOUND-SIGNED <= 0
+               MOVE 0 TO WS-VALID-SW
+               MOVE "BOUND IS ZERO OR NEGATIVE" TO WS-REJECT-REASON
+             ELSE
+               IF WS-BOUND-SIGNED > WS-MAX-BOUND
+                 MOVE 0 TO WS-VALID-SW
+                 MOVE "BOUND EXCEEDS MAXIMUM ALLOWED"
+                     TO WS-REJECT-REASON
+               ELSE
+                 MOVE WS-BOUND-SIGNED TO WS-UPPER-BOUND
+               END-IF
+             END-IF
+           END-IF
+         END-IF
+
+         IF NOT VALID-PARM
+           PERFORM WRITE-EXCEPTION-LOG
+           DISPLAY "PROBLEM005: REJECTED - " WS-REJECT-REASON
+           MOVE 0 TO XFER-RESULT-005
+           GOBACK
+         END-IF
+
+         IF WS-TRACE-TOKEN = "DETAIL"
+           MOVE 1 TO WS-TRACE-SW
+         END-IF
+
+         MOVE 1 TO LCD
+         MOVE 0 TO WS-OVERFLOW-SW
+
+         PERFORM VARYING I FROM 1 BY 1
+             UNTIL I > WS-UPPER-BOUND OR LCD-OVERFLOW
       *    ユークリッドの互除法
            IF I < LCD
              MOVE LCD TO M
@@ -21,15 +122,104 @@
              MOVE I   TO M
              MOVE LCD TO N
            END-IF
+           IF TRACE-MODE
+             DISPLAY "I=" I " GCD(" M "," N ")"
+           END-IF
            PERFORM UNTIL N = 0
              MOVE N TO TEMP
              DIVIDE M BY N GIVING DUMMY REMAINDER N
+             IF TRACE-MODE
+               DISPLAY "  " M " / " TEMP " = " DUMMY
+                       " REMAINDER " N
+             END-IF
              MOVE TEMP TO M
            END-PERFORM
       *    最大公約数から最小公倍数を求める
            COMPUTE LCD = I * LCD / M
+             ON SIZE ERROR
+               DISPLAY "PROBLEM005: LCD OVERFLOW AT I = " I
+               MOVE 1 TO WS-OVERFLOW-SW
+           END-COMPUTE
+           IF TRACE-MODE
+             DISPLAY "I=" I " GCD=" M " LCD=" LCD
+           END-IF
          END-PERFORM
 
-         MOVE LCD TO DISPRESULT
-         DISPLAY DISPRESULT
-         STOP RUN.
+         IF LCD-OVERFLOW
+           DISPLAY "PROBLEM005: RESULT EXCEEDS PIC 9(16) - ABORTED"
+           MOVE 0 TO XFER-RESULT-005
+         ELSE
+           MOVE LCD TO DISPRESULT
+           DISPLAY DISPRESULT
+           MOVE LCD TO XFER-RESULT-005
+         END-IF
+
+         PERFORM WRITE-P005-OUTPUT
+         PERFORM WRITE-PRINT-FILE
+         GOBACK.
+
+       WRITE-PRINT-FILE.
+         OPEN OUTPUT PRINT-FILE
+         MOVE SPACES TO RPT-HEADER-RECORD
+         MOVE "EULER PROJECT BATCH REPORT" TO RPT-HDR-TITLE
+         MOVE "PROBLEM5" TO RPT-HDR-PROGRAM
+         MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-HDR-RUN-DATE
+         MOVE WS-PARM-CARD TO RPT-HDR-PARM
+         WRITE RPT-HEADER-RECORD
+
+         MOVE SPACES TO RPT-DETAIL-RECORD
+         IF LCD-OVERFLOW
+           STRING "LCD OVERFLOW - NO RESULT PRODUCED"
+               DELIMITED BY SIZE INTO RPT-DTL-TEXT
+         ELSE
+           STRING "SMALLEST MULTIPLE OF 1 TO "
+               FUNCTION TRIM(WS-UPPER-BOUND) " = " DISPRESULT
+               DELIMITED BY SIZE INTO RPT-DTL-TEXT
+         END-IF
+         WRITE RPT-DETAIL-RECORD
+
+         MOVE SPACES TO RPT-FOOTER-RECORD
+         MOVE "END OF REPORT" TO RPT-FTR-TITLE
+         MOVE "PROBLEM5" TO RPT-FTR-PROGRAM
+         WRITE RPT-FOOTER-RECORD
+         CLOSE PRINT-FILE.
+
+       WRITE-P005-OUTPUT.
+         OPEN I-O P005-OUTPUT-FILE
+         IF WS-P5OUT-STATUS = "35"
+           OPEN OUTPUT P005-OUTPUT-FILE
+           CLOSE P005-OUTPUT-FILE
+           OPEN I-O P005-OUTPUT-FILE
+         END-IF
+         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
+         MOVE WS-CURR-DATE TO P5-RUN-DATE
+         MOVE WS-CURR-TIME TO P5-RUN-TIME
+         MOVE WS-UPPER-BOUND TO P5-UPPER-BOUND
+         MOVE XFER-RESULT-005 TO P5-LCD-RESULT
+         IF LCD-OVERFLOW
+           SET P5-STATUS-OVERFLOW TO TRUE
+         ELSE
+           SET P5-STATUS-OK TO TRUE
+         END-IF
+         WRITE P005-OUTPUT-RECORD
+         IF WS-P5OUT-STATUS NOT = "00"
+           STRING "P005-OUTPUT-FILE WRITE FAILED, STATUS="
+               WS-P5OUT-STATUS
+               DELIMITED BY SIZE INTO WS-REJECT-REASON
+           DISPLAY "PROBLEM005: WARNING - " WS-REJECT-REASON
+           PERFORM WRITE-EXCEPTION-LOG
+         END-IF
+         CLOSE P005-OUTPUT-FILE.
+
+       WRITE-EXCEPTION-LOG.
+         OPEN EXTEND EXCEPTION-LOG-FILE
+         IF WS-EXCP-STATUS = "35"
+           OPEN OUTPUT EXCEPTION-LOG-FILE
+         END-IF
+         MOVE "PROBLEM5" TO EXCP-JOB-NAME
+         MOVE FUNCTION CURRENT-DATE(1:8) TO EXCP-RUN-DATE
+         MOVE FUNCTION CURRENT-DATE(9:6) TO EXCP-RUN-TIME
+         MOVE WS-PARM-CARD(1:20) TO EXCP-PARM
+         MOVE WS-REJECT-REASON TO EXCP-REASON
+         WRITE EXCP-RECORD
+         CLOSE EXCEPTION-LOG-FILE.
