@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULERRUN.
+
+      *****************************************************
+      * Batch driver: runs PROBLEM004 and PROBLEM005 back
+      * to back and logs one JOBHIST-FILE record per run.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBHIST-FILE ASSIGN TO "JOBHIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOBHIST-FILE.
+       COPY "jobhist.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-JOBHIST-STATUS  PIC X(02).
+       01 XFER-RESULT-004 PIC 9(18) EXTERNAL VALUE 0.
+       01 XFER-RESULT-005 PIC 9(16) EXTERNAL VALUE 0.
+       01 WS-CURRENT-DT.
+           05 WS-CURR-DATE   PIC 9(08).
+           05 WS-CURR-TIME   PIC 9(06).
+           05 FILLER         PIC X(07).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+         OPEN EXTEND JOBHIST-FILE
+         IF WS-JOBHIST-STATUS = "35"
+           OPEN OUTPUT JOBHIST-FILE
+         END-IF
+
+         CALL "PROBLEM004"
+         PERFORM LOG-JOBHIST-004
+
+         CALL "PROBLEM005"
+         PERFORM LOG-JOBHIST-005
+
+         CLOSE JOBHIST-FILE
+         STOP RUN.
+
+       LOG-JOBHIST-004.
+         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
+         MOVE "PROBLEM4" TO JH-JOB-NAME
+         MOVE WS-CURR-DATE TO JH-RUN-DATE
+         MOVE WS-CURR-TIME TO JH-RUN-TIME
+         MOVE XFER-RESULT-004 TO JH-RESULT
+         WRITE JOBHIST-RECORD
+         IF WS-JOBHIST-STATUS NOT = "00"
+           DISPLAY "EULERRUN: WARNING - JOBHIST-FILE WRITE FAILED, "
+                   "STATUS=" WS-JOBHIST-STATUS
+         END-IF.
+
+       LOG-JOBHIST-005.
+         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
+         MOVE "PROBLEM5" TO JH-JOB-NAME
+         MOVE WS-CURR-DATE TO JH-RUN-DATE
+         MOVE WS-CURR-TIME TO JH-RUN-TIME
+         MOVE XFER-RESULT-005 TO JH-RESULT
+         WRITE JOBHIST-RECORD
+         IF WS-JOBHIST-STATUS NOT = "00"
+           DISPLAY "EULERRUN: WARNING - JOBHIST-FILE WRITE FAILED, "
+                   "STATUS=" WS-JOBHIST-STATUS
+         END-IF.
