@@ -1,36 +1,207 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROBLEM004.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT004.DAT"
+               ORGANIZATION RELATIVE
+               ACCESS MODE DYNAMIC
+               RELATIVE KEY WS-CKPT-KEY
+               FILE STATUS WS-CKPT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "P004RPT.PRT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-I            PIC 9(09).
+           05 CKPT-J            PIC 9(09).
+           05 CKPT-BEST-RESULT  PIC 9(18).
+           05 CKPT-BEST-I       PIC 9(09).
+           05 CKPT-BEST-J       PIC 9(09).
+           05 CKPT-BOUND        PIC 9(09).
+           05 CKPT-REPORT-SW    PIC 9.
+           05 CKPT-THRESHOLD    PIC 9(18).
+
+       FD PRINT-FILE.
+       COPY "rpthdr.cpy".
+
+       FD EXCEPTION-LOG-FILE.
+       COPY "excplog.cpy".
+
        WORKING-STORAGE SECTION.
-       01 I          PIC 9(04).
-       01 J          PIC 9(04).
-       01 MUL        PIC 9(06).
-       01 RESULT     PIC 9(06).
-       01 DISPRESULT PIC ZZZZZZZZZZZZZZZ9.
-       01 PAL-NUM    PIC 9(06).
-       01 PAL-TMP    PIC 9(06).
-       01 PAL-REV    PIC 9(06).
+       01 WS-PARM-CARD    PIC X(40).
+       01 WS-BOUND-TOKEN  PIC X(20).
+       01 WS-THRESH-TOKEN PIC X(20).
+       01 WS-UPPER-BOUND  PIC 9(09).
+       01 WS-THRESHOLD    PIC 9(18).
+       01 WS-REPORT-SW    PIC 9 VALUE 0.
+         88 REPORT-MODE       VALUE 1.
+       01 I          PIC 9(09).
+       01 J          PIC 9(09).
+       01 BEST-I     PIC 9(09).
+       01 BEST-J     PIC 9(09).
+       01 MUL        PIC 9(18).
+       01 RESULT     PIC 9(18).
+       01 DISPRESULT PIC ZZZZZZZZZZZZZZZZZ9.
+       01 DISP-BEST-I PIC Z(08)9.
+       01 DISP-BEST-J PIC Z(08)9.
+       01 DISP-I       PIC Z(08)9.
+       01 DISP-J       PIC Z(08)9.
+       01 DISP-PAL-NUM PIC Z(17)9.
+       01 PAL-NUM    PIC 9(18).
+       01 PAL-TMP    PIC 9(18).
+       01 PAL-REV    PIC 9(18).
        01 PAL-RSLT   PIC 9.
        01 PAL-RMNDR  PIC 9.
-
+       01 WS-CKPT-KEY       PIC 9(04) VALUE 1.
+       01 WS-CKPT-STATUS    PIC X(02).
+       01 WS-CKPT-INTERVAL  PIC 9(09) VALUE 100000.
+       01 WS-CKPT-COUNTER   PIC 9(09) VALUE 0.
+       01 WS-RESUME-SW      PIC 9 VALUE 0.
+         88 RESUMING-RUN        VALUE 1.
+       01 XFER-RESULT-004   PIC 9(18) EXTERNAL VALUE 0.
+       01 WS-EXCP-STATUS    PIC X(02).
+       01 WS-BOUND-SIGNED   PIC S9(09).
+       01 WS-MAX-BOUND      PIC 9(09) VALUE 100000.
+       01 WS-VALID-SW       PIC 9 VALUE 1.
+         88 VALID-PARM          VALUE 1.
+       01 WS-REJECT-REASON  PIC X(40).
 
        PROCEDURE DIVISION.
-         PERFORM VARYING I FROM 999 BY -1 UNTIL I = 0
-           PERFORM VARYING J FROM 999 BY -1 UNTIL J = 0
+       MAIN-PARA.
+      *    PARM/control-card equivalent: upper bound for the I and J
+      *    factor search, optionally followed by a threshold that
+      *    switches to "list every palindrome above THRESHOLD" mode
+      *    instead of collapsing to the single maximum. Blank input
+      *    keeps the historical 999 bound with no threshold report.
+         ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+         UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACE
+             INTO WS-BOUND-TOKEN WS-THRESH-TOKEN
+         END-UNSTRING
+
+         IF WS-BOUND-TOKEN = SPACES OR WS-BOUND-TOKEN = LOW-VALUES
+           MOVE 999 TO WS-UPPER-BOUND
+         ELSE
+           COMPUTE WS-BOUND-SIGNED = FUNCTION NUMVAL(WS-BOUND-TOKEN)
+             ON SIZE ERROR
+               MOVE 0 TO WS-VALID-SW
+               MOVE "BOUND EXCEEDS MAXIMUM ALLOWED" TO WS-REJECT-REASON
+           END-COMPUTE
+           IF VALID-PARM
+             IF WS-BOUND-SIGNED <= 0
+               MOVE 0 TO WS-VALID-SW
+               MOVE "BOUND IS ZERO OR NEGATIVE" TO WS-REJECT-REASON
+             ELSE
+               IF WS-BOUND-SIGNED > WS-MAX-BOUND
+                 MOVE 0 TO WS-VALID-SW
+                 MOVE "BOUND EXCEEDS MAXIMUM ALLOWED"
+                     TO WS-REJECT-REASON
+               ELSE
+                 MOVE WS-BOUND-SIGNED TO WS-UPPER-BOUND
+               END-IF
+             END-IF
+           END-IF
+         END-IF
+
+         IF NOT VALID-PARM
+           PERFORM WRITE-EXCEPTION-LOG
+           DISPLAY "PROBLEM004: REJECTED - " WS-REJECT-REASON
+           MOVE 0 TO XFER-RESULT-004
+           GOBACK
+         END-IF
+
+         IF WS-THRESH-TOKEN NOT = SPACES
+             AND WS-THRESH-TOKEN NOT = LOW-VALUES
+           MOVE FUNCTION NUMVAL(WS-THRESH-TOKEN) TO WS-THRESHOLD
+           MOVE 1 TO WS-REPORT-SW
+         END-IF
+
+         PERFORM OPEN-CHECKPOINT
+         PERFORM READ-CHECKPOINT
+
+         IF RESUMING-RUN
+           MOVE CKPT-I TO I
+           MOVE CKPT-J TO J
+           MOVE CKPT-BEST-RESULT TO RESULT
+           MOVE CKPT-BEST-I TO BEST-I
+           MOVE CKPT-BEST-J TO BEST-J
+           DISPLAY "PROBLEM004: RESUMING FROM CHECKPOINT I=" I " J=" J
+         ELSE
+           MOVE WS-UPPER-BOUND TO I
+           MOVE WS-UPPER-BOUND TO J
+           MOVE 0 TO RESULT
+           MOVE 0 TO BEST-I
+           MOVE 0 TO BEST-J
+         END-IF
+
+         PERFORM OPEN-PRINT-FILE
+
+         PERFORM UNTIL I = 0
+           PERFORM UNTIL J = 0
              COMPUTE PAL-NUM = I * J
-             IF RESULT < PAL-NUM
-               PERFORM PALINDROME
-               IF PAL-RSLT = 1
-                 MOVE PAL-NUM TO RESULT
+             IF REPORT-MODE
+               IF PAL-NUM > WS-THRESHOLD
+                 PERFORM PALINDROME
+                 IF PAL-RSLT = 1
+                   MOVE I TO DISP-I
+                   MOVE J TO DISP-J
+                   MOVE PAL-NUM TO DISP-PAL-NUM
+                   DISPLAY "PALINDROME " FUNCTION TRIM(DISP-I) " x "
+                       FUNCTION TRIM(DISP-J) " = "
+                       FUNCTION TRIM(DISP-PAL-NUM)
+                   MOVE SPACES TO RPT-DETAIL-RECORD
+                   STRING "PALINDROME " FUNCTION TRIM(DISP-I) " x "
+                       FUNCTION TRIM(DISP-J) " = "
+                       FUNCTION TRIM(DISP-PAL-NUM)
+                       DELIMITED BY SIZE INTO RPT-DTL-TEXT
+                   WRITE RPT-DETAIL-RECORD
+                   IF RESULT < PAL-NUM
+                     MOVE PAL-NUM TO RESULT
+                     MOVE I TO BEST-I
+                     MOVE J TO BEST-J
+                   END-IF
+                 END-IF
+               END-IF
+             ELSE
+               IF RESULT < PAL-NUM
+                 PERFORM PALINDROME
+                 IF PAL-RSLT = 1
+                   MOVE PAL-NUM TO RESULT
+                   MOVE I TO BEST-I
+                   MOVE J TO BEST-J
+                 END-IF
                END-IF
              END-IF
+             SUBTRACT 1 FROM J
+             ADD 1 TO WS-CKPT-COUNTER
+             IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+             END-IF
            END-PERFORM
+           SUBTRACT 1 FROM I
+           MOVE WS-UPPER-BOUND TO J
          END-PERFORM
 
+         PERFORM CLEAR-CHECKPOINT
+         CLOSE CHECKPOINT-FILE
+
          COMPUTE DISPRESULT = RESULT
          DISPLAY DISPRESULT
-         STOP RUN.
+         MOVE BEST-I TO DISP-BEST-I
+         MOVE BEST-J TO DISP-BEST-J
+         DISPLAY FUNCTION TRIM(DISP-BEST-I) " x "
+                 FUNCTION TRIM(DISP-BEST-J) " = "
+                 FUNCTION TRIM(DISPRESULT)
+         MOVE RESULT TO XFER-RESULT-004
+         PERFORM CLOSE-PRINT-FILE
+         GOBACK.
 
       * PAL-NUM が回文数であれば PAL-RSLT に 1 を
       * そうでなければ PAL-RSLT に 0 を入れる。
@@ -46,3 +217,88 @@
          ELSE
            MOVE 0 TO PAL-RSLT
          END-IF.
+
+       OPEN-CHECKPOINT.
+         MOVE 1 TO WS-CKPT-KEY
+         OPEN I-O CHECKPOINT-FILE
+         IF WS-CKPT-STATUS = "35"
+           OPEN OUTPUT CHECKPOINT-FILE
+           INITIALIZE CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           OPEN I-O CHECKPOINT-FILE
+         END-IF.
+
+       READ-CHECKPOINT.
+         MOVE 1 TO WS-CKPT-KEY
+         READ CHECKPOINT-FILE
+         MOVE 0 TO WS-RESUME-SW
+         IF WS-CKPT-STATUS = "00" AND CKPT-I NOT = 0
+           IF CKPT-BOUND = WS-UPPER-BOUND
+               AND CKPT-REPORT-SW = WS-REPORT-SW
+               AND CKPT-THRESHOLD = WS-THRESHOLD
+             MOVE 1 TO WS-RESUME-SW
+           ELSE
+             DISPLAY "PROBLEM004: CHECKPOINT PARAMETERS DIFFER "
+                 "FROM THIS RUN - IGNORING CHECKPOINT"
+           END-IF
+         END-IF.
+
+       WRITE-CHECKPOINT.
+         MOVE I TO CKPT-I
+         MOVE J TO CKPT-J
+         MOVE RESULT TO CKPT-BEST-RESULT
+         MOVE BEST-I TO CKPT-BEST-I
+         MOVE BEST-J TO CKPT-BEST-J
+         MOVE WS-UPPER-BOUND TO CKPT-BOUND
+         MOVE WS-REPORT-SW TO CKPT-REPORT-SW
+         MOVE WS-THRESHOLD TO CKPT-THRESHOLD
+         MOVE 1 TO WS-CKPT-KEY
+         REWRITE CHECKPOINT-RECORD.
+
+       CLEAR-CHECKPOINT.
+      *    Mark the search complete so a later run starts fresh
+      *    instead of "resuming" a finished sweep.
+         MOVE 0 TO CKPT-I
+         MOVE 0 TO CKPT-J
+         MOVE RESULT TO CKPT-BEST-RESULT
+         MOVE BEST-I TO CKPT-BEST-I
+         MOVE BEST-J TO CKPT-BEST-J
+         MOVE 1 TO WS-CKPT-KEY
+         REWRITE CHECKPOINT-RECORD.
+
+       OPEN-PRINT-FILE.
+         OPEN OUTPUT PRINT-FILE
+         MOVE SPACES TO RPT-HEADER-RECORD
+         MOVE "EULER PROJECT BATCH REPORT" TO RPT-HDR-TITLE
+         MOVE "PROBLEM4" TO RPT-HDR-PROGRAM
+         MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-HDR-RUN-DATE
+         MOVE WS-PARM-CARD TO RPT-HDR-PARM
+         WRITE RPT-HEADER-RECORD.
+
+       CLOSE-PRINT-FILE.
+         MOVE SPACES TO RPT-DETAIL-RECORD
+         STRING "LARGEST PALINDROME = " DISPRESULT
+             " (" FUNCTION TRIM(DISP-BEST-I) " x "
+             FUNCTION TRIM(DISP-BEST-J) ")"
+             DELIMITED BY SIZE INTO RPT-DTL-TEXT
+         WRITE RPT-DETAIL-RECORD
+
+         MOVE SPACES TO RPT-FOOTER-RECORD
+         MOVE "END OF REPORT" TO RPT-FTR-TITLE
+         MOVE "PROBLEM4" TO RPT-FTR-PROGRAM
+         WRITE RPT-FOOTER-RECORD
+         CLOSE PRINT-FILE.
+
+       WRITE-EXCEPTION-LOG.
+         OPEN EXTEND EXCEPTION-LOG-FILE
+         IF WS-EXCP-STATUS = "35"
+           OPEN OUTPUT EXCEPTION-LOG-FILE
+         END-IF
+         MOVE "PROBLEM4" TO EXCP-JOB-NAME
+         MOVE FUNCTION CURRENT-DATE(1:8) TO EXCP-RUN-DATE
+         MOVE FUNCTION CURRENT-DATE(9:6) TO EXCP-RUN-TIME
+         MOVE WS-PARM-CARD(1:20) TO EXCP-PARM
+         MOVE WS-REJECT-REASON TO EXCP-REASON
+         WRITE EXCP-RECORD
+         CLOSE EXCEPTION-LOG-FILE.
